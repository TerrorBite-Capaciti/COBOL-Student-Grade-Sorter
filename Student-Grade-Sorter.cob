@@ -9,24 +9,97 @@
            SELECT SORTED-FILE ASSIGN TO "sorted_students.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".
+           SELECT REPORT-FILE ASSIGN TO "grade_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "exceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTER-FILE ASSIGN TO "students_master.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MASTER-FILE-STATUS.
+           SELECT CHANGE-REPORT-FILE ASSIGN TO "change_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "sort_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT STAGING-FILE ASSIGN TO "sort_staging.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STAGING-FILE-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO "grade_history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+           SELECT CSV-FILE ASSIGN TO "grade_export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT-FILE.
        01 STUDENT-RECORD.
+           05 STUDENT-NUMBER     PIC 9(5).  *> Unique student ID number
+           05 FILLER             PIC X(1).  *> Space between columns
            05 FIRST-NAME         PIC X(15).
            05 FILLER             PIC X(1).  *> Space between columns
            05 LAST-NAME          PIC X(15).
            05 FILLER             PIC X(1).  *> Space between columns
+           05 COURSE             PIC X(10). *> Course code
+           05 FILLER             PIC X(1).  *> Space between columns
            05 GRADE              PIC 99.   *> Ensure GRADE is numeric
 
        FD SORTED-FILE.
-       01 SORTED-RECORD          PIC X(32).
+       01 SORTED-RECORD          PIC X(70).
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD          PIC X(80).
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD       PIC X(80).
+
+       FD MASTER-FILE.
+       01 MASTER-RECORD.
+           05 MASTER-STUDENT-NUMBER PIC 9(5).
+           05 FILLER              PIC X(1).
+           05 MASTER-FIRST-NAME   PIC X(15).
+           05 FILLER              PIC X(1).
+           05 MASTER-LAST-NAME    PIC X(15).
+           05 FILLER              PIC X(1).
+           05 MASTER-COURSE       PIC X(10).
+           05 FILLER              PIC X(1).
+           05 MASTER-GRADE        PIC 99.
+
+       FD CHANGE-REPORT-FILE.
+       01 CHANGE-REPORT-RECORD   PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD      PIC 9(5).
+
+       FD STAGING-FILE.
+       01 STAGING-RECORD.
+           05 STAGING-STUDENT-NUMBER PIC 9(5).
+           05 FILLER              PIC X(1).
+           05 STAGING-FIRST-NAME  PIC X(15).
+           05 FILLER              PIC X(1).
+           05 STAGING-LAST-NAME   PIC X(15).
+           05 FILLER              PIC X(1).
+           05 STAGING-COURSE      PIC X(10).
+           05 FILLER              PIC X(1).
+           05 STAGING-GRADE       PIC 99.
+
+       FD HISTORY-FILE.
+       01 HISTORY-RECORD         PIC X(80).
+
+       FD CSV-FILE.
+       01 CSV-RECORD             PIC X(80).
 
        SD SORT-WORK-FILE.
        01 SORT-WORK-RECORD.
-           05 SORT-KEY           PIC 99.  *> Numeric key for sorting by GRADE
-           05 STUDENT-DATA       PIC X(30).
+           05 SORT-KEY           PIC X(15).  *> Name, grade, course or
+                                              *> number, zero-padded so
+                                              *> text order matches it
+           05 SORT-TIEBREAK      PIC X(15).  *> Last name, breaks ties
+           05 SORT-STUDENT-NUMBER PIC 9(5).
+           05 SORT-FIRST-NAME    PIC X(15).
+           05 SORT-LAST-NAME     PIC X(15).
+           05 SORT-COURSE        PIC X(10).
+           05 SORT-GRADE         PIC 99.
 
        WORKING-STORAGE SECTION.
        01 USER-CHOICE            PIC 9 VALUE 0.
@@ -34,45 +107,129 @@
        01 EOF-FLAG               PIC X VALUE 'N'.
        01 TOTAL-STUDENTS         PIC 999 VALUE 0.
        01 AVERAGE-GRADE          PIC 999V99 VALUE 0.
+       01 AVERAGE-GRADE-DISPLAY  PIC ZZ9.99 VALUE 0.
        01 TOTAL-GRADE            PIC 9999 VALUE 0.
        01 HIGHEST-GRADE          PIC 99 VALUE 0.
-       01 LOWEST-GRADE           PIC 99 VALUE 100.
-       01 REPORT-LINE            PIC X(80).
+       01 LOWEST-GRADE           PIC 99 VALUE 99.
+       01 REPORT-LINE            PIC X(80) VALUE SPACES.
+       01 EXCEPTION-LINE         PIC X(80) VALUE SPACES.
+       01 RECORD-VALID-FLAG      PIC X VALUE 'Y'.
+           88 RECORD-IS-VALID    VALUE 'Y'.
+           88 RECORD-IS-INVALID  VALUE 'N'.
+       01 GRADE-LOW-LIMIT        PIC 99 VALUE 00.
+       01 GRADE-HIGH-LIMIT       PIC 99 VALUE 99.
+       01 TOTAL-EXCEPTIONS       PIC 999 VALUE 0.
+       01 COURSE-BREAK-KEY       PIC X(10) VALUE SPACES.
+       01 CRS-TOTAL-STUDENTS     PIC 999 VALUE 0.
+       01 CRS-TOTAL-GRADE        PIC 9999 VALUE 0.
+       01 CRS-AVERAGE-GRADE      PIC 999V99 VALUE 0.
+       01 CRS-AVERAGE-GRADE-DISPLAY PIC ZZ9.99 VALUE 0.
+       01 CRS-HIGHEST-GRADE      PIC 99 VALUE 0.
+       01 CRS-LOWEST-GRADE       PIC 99 VALUE 99.
+       01 GRAND-TOTAL-STUDENTS   PIC 999 VALUE 0.
+       01 GRAND-TOTAL-GRADE      PIC 9999 VALUE 0.
+       01 GRAND-AVERAGE-GRADE    PIC 999V99 VALUE 0.
+       01 GRAND-AVERAGE-GRADE-DISPLAY PIC ZZ9.99 VALUE 0.
+       01 GRAND-HIGHEST-GRADE    PIC 99 VALUE 0.
+       01 GRAND-LOWEST-GRADE     PIC 99 VALUE 99.
+       01 PASS-CUTOFF            PIC 99 VALUE 60.
+       01 DISTINCTION-CUTOFF     PIC 99 VALUE 90.
+       01 BAND-90-99             PIC 999 VALUE 0.
+       01 BAND-80-89             PIC 999 VALUE 0.
+       01 BAND-70-79             PIC 999 VALUE 0.
+       01 BAND-60-69             PIC 999 VALUE 0.
+       01 BAND-BELOW-60          PIC 999 VALUE 0.
+       01 PASS-COUNT             PIC 999 VALUE 0.
+       01 FAIL-COUNT             PIC 999 VALUE 0.
+       01 BAND-PERCENT           PIC ZZ9.99 VALUE 0.
+       01 RUN-PARM               PIC X(20) VALUE SPACES.
+       01 BATCH-MODE-FLAG        PIC X VALUE 'N'.
+           88 BATCH-MODE         VALUE 'Y'.
+       01 MASTER-FILE-STATUS     PIC XX VALUE SPACES.
+       01 MASTER-EOF-FLAG        PIC X VALUE 'N'.
+       01 CHANGE-LINE            PIC X(80) VALUE SPACES.
+       01 NEW-STUDENT-COUNT      PIC 999 VALUE 0.
+       01 REMOVED-STUDENT-COUNT  PIC 999 VALUE 0.
+       01 CHANGED-GRADE-COUNT    PIC 999 VALUE 0.
+       01 CHECKPOINT-FILE-STATUS PIC XX VALUE SPACES.
+       01 CHECKPOINT-RECORD-COUNT PIC 9(5) VALUE 0.
+       01 RECORDS-READ-COUNT     PIC 9(5) VALUE 0.
+       01 CHECKPOINT-INTERVAL    PIC 999 VALUE 100.
+       01 RECORDS-SINCE-CHECKPOINT PIC 999 VALUE 0.
+       01 STAGING-FILE-STATUS    PIC XX VALUE SPACES.
+       01 RUN-DATE               PIC 9(8) VALUE 0.
+       01 HISTORY-LINE           PIC X(80) VALUE SPACES.
+       01 HISTORY-FILE-STATUS    PIC XX VALUE SPACES.
+       01 SORT-OPTION-NAME       PIC X(14) VALUE SPACES.
+       01 SORT-RANK              PIC 999 VALUE 0.
+       01 CSV-LINE               PIC X(80) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM GET-RUN-PARAMETER
+           PERFORM GET-RUN-DATE
            PERFORM DISPLAY-MENU
            PERFORM GET-CHOICE
            PERFORM PROCESS-CHOICE
            STOP RUN.
 
+       GET-RUN-PARAMETER.
+           MOVE SPACES TO RUN-PARM.
+           ACCEPT RUN-PARM FROM COMMAND-LINE.
+           IF RUN-PARM = SPACES
+               ACCEPT RUN-PARM FROM ENVIRONMENT "SGS-RUN-PARM"
+           END-IF.
+           IF RUN-PARM NOT = SPACES
+               SET BATCH-MODE TO TRUE
+               UNSTRING RUN-PARM DELIMITED BY ","
+                   INTO USER-CHOICE USER-SUB-CHOICE
+               DISPLAY "Batch mode: PARM=" RUN-PARM
+           END-IF.
+
+       GET-RUN-DATE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+
        DISPLAY-MENU.
            DISPLAY "----------------------------------------".
            DISPLAY "       STUDENT GRADE SORTER MENU         ".
            DISPLAY "----------------------------------------".
            DISPLAY "1. Choose Sorting Option".
            DISPLAY "2. Generate Summary Reports".
+           DISPLAY "3. Export to CSV".
            DISPLAY "----------------------------------------".
-           DISPLAY "Enter your choice (1 or 2): " WITH NO ADVANCING.
+           DISPLAY "Enter your choice (1-3): " WITH NO ADVANCING.
 
        GET-CHOICE.
-           ACCEPT USER-CHOICE.
+           IF NOT BATCH-MODE
+               ACCEPT USER-CHOICE
+           END-IF.
 
-           IF USER-CHOICE NOT = 1 AND USER-CHOICE NOT = 2 THEN
-               DISPLAY "Invalid choice. Please enter 1 or 2."
-               PERFORM GET-CHOICE.
+           IF USER-CHOICE < 1 OR USER-CHOICE > 3 THEN
+               IF BATCH-MODE
+                   DISPLAY "Invalid batch PARM main choice: "
+                       USER-CHOICE
+                   STOP RUN RETURNING 16
+               ELSE
+                   DISPLAY "Invalid choice. Please enter 1, 2 or 3."
+                   PERFORM GET-CHOICE
+               END-IF
+           END-IF.
 
        PROCESS-CHOICE.
-           IF USER-CHOICE = 1 THEN
-               DISPLAY "----------------------------------------"
-               DISPLAY "       CHOOSE SORTING OPTION            "
-               DISPLAY "----------------------------------------"
-               PERFORM GET-SORTING-OPTION
-           ELSE
-               DISPLAY "----------------------------------------"
-               DISPLAY "       CHOOSE REPORT TYPE               "
-               DISPLAY "----------------------------------------"
-               PERFORM GET-REPORT-TYPE.
+           EVALUATE USER-CHOICE
+               WHEN 1
+                   DISPLAY "----------------------------------------"
+                   DISPLAY "       CHOOSE SORTING OPTION            "
+                   DISPLAY "----------------------------------------"
+                   PERFORM GET-SORTING-OPTION
+               WHEN 2
+                   DISPLAY "----------------------------------------"
+                   DISPLAY "       CHOOSE REPORT TYPE               "
+                   DISPLAY "----------------------------------------"
+                   PERFORM GET-REPORT-TYPE
+               WHEN 3
+                   PERFORM GENERATE-CSV-EXPORT
+           END-EVALUATE.
 
        GET-SORTING-OPTION.
            DISPLAY "1. Sort by Name"
@@ -80,53 +237,591 @@
            DISPLAY "3. Sort by Course"
            DISPLAY "4. Sort by Student Number"
            DISPLAY "----------------------------------------"
-           DISPLAY "Enter your choice (1-4): " WITH NO ADVANCING
-           ACCEPT USER-SUB-CHOICE.
+           DISPLAY "Enter your choice (1-4): " WITH NO ADVANCING.
+           IF NOT BATCH-MODE
+               ACCEPT USER-SUB-CHOICE
+           END-IF.
 
-           PERFORM SORT-STUDENT-DATA
-           DISPLAY "Sorting completed. Results saved to sorted_students.txt".
+           IF USER-SUB-CHOICE < 1 OR USER-SUB-CHOICE > 4
+               IF BATCH-MODE
+                   DISPLAY "Invalid batch PARM sort option: "
+                       USER-SUB-CHOICE
+                   STOP RUN RETURNING 16
+               ELSE
+                   DISPLAY "Invalid choice. Please enter 1, 2, 3 or 4."
+                   PERFORM GET-SORTING-OPTION
+               END-IF
+           ELSE
+               EVALUATE USER-SUB-CHOICE
+                   WHEN 1
+                       MOVE "NAME" TO SORT-OPTION-NAME
+                   WHEN 2
+                       MOVE "GRADE" TO SORT-OPTION-NAME
+                   WHEN 3
+                       MOVE "COURSE" TO SORT-OPTION-NAME
+                   WHEN 4
+                       MOVE "STUDENT NUMBER" TO SORT-OPTION-NAME
+               END-EVALUATE
+
+               PERFORM OPEN-EXCEPTION-FILE
+               PERFORM STAGE-VALID-STUDENTS
+               PERFORM CLOSE-EXCEPTION-FILE
+               PERFORM GENERATE-CHANGE-REPORT
+               PERFORM SORT-STUDENT-DATA
+               DISPLAY "Sorting completed. Results saved to "
+                   "sorted_students.txt"
+           END-IF.
 
        GET-REPORT-TYPE.
            DISPLAY "1. Generate Detailed Report"
            DISPLAY "2. Generate Summary Report"
+           DISPLAY "3. Generate Per-Course Breakdown Report"
+           DISPLAY "4. Generate Grade Distribution Report"
            DISPLAY "----------------------------------------"
-           DISPLAY "Enter your choice (1 or 2): " WITH NO ADVANCING
-           ACCEPT USER-SUB-CHOICE.
+           DISPLAY "Enter your choice (1-4): " WITH NO ADVANCING.
+           IF NOT BATCH-MODE
+               ACCEPT USER-SUB-CHOICE
+           END-IF.
 
-           IF USER-SUB-CHOICE = 1 THEN
-               PERFORM GENERATE-DETAILED-REPORT
-           ELSE IF USER-SUB-CHOICE = 2 THEN
-               PERFORM GENERATE-SUMMARY-REPORT
-           ELSE
-               DISPLAY "Invalid choice. Please enter 1 or 2."
-               PERFORM GET-REPORT-TYPE.
-
-       SORT-STUDENT-DATA.
            EVALUATE USER-SUB-CHOICE
                WHEN 1
-                   MOVE FIRST-NAME OF STUDENT-RECORD TO SORT-KEY
-                   MOVE FIRST-NAME OF STUDENT-RECORD TO STUDENT-DATA
-                   SORT SORT-WORK-FILE
-                       ON ASCENDING KEY SORT-KEY
-                       USING STUDENT-FILE
-                       GIVING SORTED-FILE
+                   PERFORM GENERATE-DETAILED-REPORT
                WHEN 2
-                   MOVE GRADE OF STUDENT-RECORD TO SORT-KEY
-                   MOVE FIRST-NAME OF STUDENT-RECORD TO STUDENT-DATA
-                   SORT SORT-WORK-FILE
-                       ON ASCENDING KEY SORT-KEY
-                       USING STUDENT-FILE
-                       GIVING SORTED-FILE
+                   PERFORM GENERATE-SUMMARY-REPORT
                WHEN 3
-                   MOVE GRADE OF STUDENT-RECORD TO SORT-KEY
-                   MOVE FIRST-NAME OF STUDENT-RECORD TO STUDENT-DATA
-                   SORT SORT-WORK-FILE
-                       ON ASCENDING KEY SORT-KEY
-                       USING STUDENT-FILE
-                       GIVING SORTED-FILE
+                   PERFORM GENERATE-COURSE-REPORT
+               WHEN 4
+                   PERFORM GENERATE-DISTRIBUTION-REPORT
+               WHEN OTHER
+                   IF BATCH-MODE
+                       DISPLAY "Invalid batch PARM report type: "
+                           USER-SUB-CHOICE
+                       STOP RUN RETURNING 16
+                   ELSE
+                       DISPLAY "Invalid choice. Please enter 1-4."
+                       PERFORM GET-REPORT-TYPE
+                   END-IF
            END-EVALUATE.
 
+       SORT-STUDENT-DATA.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-KEY
+               ON ASCENDING KEY SORT-TIEBREAK
+               INPUT PROCEDURE IS BUILD-SORT-RECORD
+               OUTPUT PROCEDURE IS WRITE-SORTED-FILE.
+
+       BUILD-SORT-RECORD.
+           OPEN INPUT STAGING-FILE.
+           MOVE "N" TO EOF-FLAG.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ STAGING-FILE
+                   AT END MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       MOVE STAGING-LAST-NAME TO SORT-TIEBREAK
+                       MOVE STAGING-STUDENT-NUMBER
+                           TO SORT-STUDENT-NUMBER
+                       MOVE STAGING-FIRST-NAME TO SORT-FIRST-NAME
+                       MOVE STAGING-LAST-NAME TO SORT-LAST-NAME
+                       MOVE STAGING-COURSE TO SORT-COURSE
+                       MOVE STAGING-GRADE TO SORT-GRADE
+                       EVALUATE USER-SUB-CHOICE
+                           WHEN 1
+                               MOVE STAGING-FIRST-NAME TO SORT-KEY
+                           WHEN 2
+                               MOVE STAGING-GRADE TO SORT-KEY
+                           WHEN 3
+                               MOVE STAGING-COURSE TO SORT-KEY
+                           WHEN 4
+                               MOVE STAGING-STUDENT-NUMBER TO SORT-KEY
+                       END-EVALUATE
+                       RELEASE SORT-WORK-RECORD
+           END-PERFORM.
+           CLOSE STAGING-FILE.
+
+       STAGE-VALID-STUDENTS.
+           PERFORM READ-CHECKPOINT.
+           MOVE 0 TO RECORDS-READ-COUNT.
+           MOVE 0 TO RECORDS-SINCE-CHECKPOINT.
+           IF CHECKPOINT-RECORD-COUNT = 0
+               OPEN OUTPUT STAGING-FILE
+           ELSE
+               OPEN EXTEND STAGING-FILE
+               IF STAGING-FILE-STATUS = "35"
+                   MOVE 0 TO CHECKPOINT-RECORD-COUNT
+                   OPEN OUTPUT STAGING-FILE
+               END-IF
+           END-IF.
+           OPEN INPUT STUDENT-FILE.
+           MOVE "N" TO EOF-FLAG.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ STUDENT-FILE
+                   AT END MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO RECORDS-READ-COUNT
+                       IF RECORDS-READ-COUNT > CHECKPOINT-RECORD-COUNT
+                           PERFORM VALIDATE-STUDENT-RECORD
+                           IF RECORD-IS-VALID
+                               PERFORM APPEND-STAGING-RECORD
+                           END-IF
+                           ADD 1 TO RECORDS-SINCE-CHECKPOINT
+                           IF RECORDS-SINCE-CHECKPOINT >=
+                                   CHECKPOINT-INTERVAL
+                               PERFORM ADVANCE-CHECKPOINT
+                           END-IF
+                       END-IF
+           END-PERFORM.
+           CLOSE STUDENT-FILE.
+           CLOSE STAGING-FILE.
+           PERFORM CLEAR-CHECKPOINT.
+
+       APPEND-STAGING-RECORD.
+           MOVE SPACES TO STAGING-RECORD.
+           MOVE STUDENT-NUMBER OF STUDENT-RECORD
+               TO STAGING-STUDENT-NUMBER.
+           MOVE FIRST-NAME OF STUDENT-RECORD TO STAGING-FIRST-NAME.
+           MOVE LAST-NAME OF STUDENT-RECORD TO STAGING-LAST-NAME.
+           MOVE COURSE OF STUDENT-RECORD TO STAGING-COURSE.
+           MOVE GRADE OF STUDENT-RECORD TO STAGING-GRADE.
+           WRITE STAGING-RECORD.
+
+       ADVANCE-CHECKPOINT.
+           CLOSE STAGING-FILE.
+           MOVE RECORDS-READ-COUNT TO CHECKPOINT-RECORD-COUNT.
+           PERFORM WRITE-CHECKPOINT.
+           MOVE 0 TO RECORDS-SINCE-CHECKPOINT.
+           OPEN EXTEND STAGING-FILE.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO CHECKPOINT-RECORD-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD
+                           TO CHECKPOINT-RECORD-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF CHECKPOINT-RECORD-COUNT > 0
+                   DISPLAY "Resuming sort after checkpoint, "
+                       "already processed " CHECKPOINT-RECORD-COUNT
+                       " record(s)"
+               END-IF
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE CHECKPOINT-RECORD-COUNT TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           MOVE 0 TO CHECKPOINT-RECORD-COUNT.
+
+       WRITE-SORTED-FILE.
+           OPEN OUTPUT SORTED-FILE.
+           MOVE SPACES TO SORTED-RECORD.
+           STRING "RANKED BY " DELIMITED BY SIZE
+               SORT-OPTION-NAME DELIMITED BY SIZE
+               " ON " DELIMITED BY SIZE
+               RUN-DATE DELIMITED BY SIZE
+               INTO SORTED-RECORD.
+           WRITE SORTED-RECORD.
+           MOVE SPACES TO SORTED-RECORD.
+           STRING "RANK STU#   FIRST NAME      LAST NAME       "
+                   DELIMITED BY SIZE
+               "COURSE     GRADE" DELIMITED BY SIZE
+               INTO SORTED-RECORD.
+           WRITE SORTED-RECORD.
+
+           MOVE 0 TO SORT-RANK.
+           MOVE "N" TO EOF-FLAG.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               RETURN SORT-WORK-FILE
+                   AT END MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO SORT-RANK
+                       MOVE SPACES TO SORTED-RECORD
+                       STRING SORT-RANK DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           SORT-STUDENT-NUMBER DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           SORT-FIRST-NAME DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           SORT-LAST-NAME DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           SORT-COURSE DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           SORT-GRADE DELIMITED BY SIZE
+                           INTO SORTED-RECORD
+                       WRITE SORTED-RECORD
+           END-PERFORM.
+           CLOSE SORTED-FILE.
+
+       GENERATE-CHANGE-REPORT.
+           OPEN OUTPUT CHANGE-REPORT-FILE.
+           MOVE 0 TO NEW-STUDENT-COUNT REMOVED-STUDENT-COUNT
+               CHANGED-GRADE-COUNT.
+           DISPLAY "----------------------------------------".
+           DISPLAY "       STUDENT CHANGE REPORT             ".
+           DISPLAY "----------------------------------------".
+           MOVE "STUDENT CHANGE REPORT" TO CHANGE-LINE.
+           PERFORM WRITE-CHANGE-LINE.
+
+           OPEN INPUT MASTER-FILE.
+           IF MASTER-FILE-STATUS = "35"
+               MOVE "Y" TO MASTER-EOF-FLAG
+               DISPLAY "No prior master file - all students are new."
+               MOVE "No prior master file - all students are new."
+                   TO CHANGE-LINE
+               PERFORM WRITE-CHANGE-LINE
+           ELSE
+               MOVE "N" TO MASTER-EOF-FLAG
+           END-IF.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-STUDENT-NUMBER
+               INPUT PROCEDURE IS BUILD-CHANGE-SORT-RECORDS
+               OUTPUT PROCEDURE IS MATCH-AGAINST-MASTER.
+
+           IF MASTER-FILE-STATUS NOT = "35"
+               CLOSE MASTER-FILE
+           END-IF.
+
+           DISPLAY "----------------------------------------".
+           DISPLAY "NEW STUDENTS:     " NEW-STUDENT-COUNT.
+           DISPLAY "REMOVED STUDENTS: " REMOVED-STUDENT-COUNT.
+           DISPLAY "GRADE CHANGES:    " CHANGED-GRADE-COUNT.
+           MOVE "----------------------------------------"
+               TO CHANGE-LINE.
+           PERFORM WRITE-CHANGE-LINE.
+           STRING "NEW STUDENTS:     " DELIMITED BY SIZE
+               NEW-STUDENT-COUNT DELIMITED BY SIZE
+               INTO CHANGE-LINE.
+           PERFORM WRITE-CHANGE-LINE.
+           STRING "REMOVED STUDENTS: " DELIMITED BY SIZE
+               REMOVED-STUDENT-COUNT DELIMITED BY SIZE
+               INTO CHANGE-LINE.
+           PERFORM WRITE-CHANGE-LINE.
+           STRING "GRADE CHANGES:    " DELIMITED BY SIZE
+               CHANGED-GRADE-COUNT DELIMITED BY SIZE
+               INTO CHANGE-LINE.
+           PERFORM WRITE-CHANGE-LINE.
+           CLOSE CHANGE-REPORT-FILE.
+
+           PERFORM REWRITE-MASTER-FILE.
+
+       WRITE-CHANGE-LINE.
+           MOVE CHANGE-LINE TO CHANGE-REPORT-RECORD.
+           WRITE CHANGE-REPORT-RECORD.
+           MOVE SPACES TO CHANGE-LINE.
+
+       BUILD-CHANGE-SORT-RECORDS.
+           OPEN INPUT STAGING-FILE.
+           MOVE "N" TO EOF-FLAG.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ STAGING-FILE
+                   AT END MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       MOVE STAGING-STUDENT-NUMBER
+                           TO SORT-STUDENT-NUMBER
+                       MOVE STAGING-FIRST-NAME TO SORT-FIRST-NAME
+                       MOVE STAGING-LAST-NAME TO SORT-LAST-NAME
+                       MOVE STAGING-COURSE TO SORT-COURSE
+                       MOVE STAGING-GRADE TO SORT-GRADE
+                       RELEASE SORT-WORK-RECORD
+           END-PERFORM.
+           CLOSE STAGING-FILE.
+
+       MATCH-AGAINST-MASTER.
+           MOVE "N" TO EOF-FLAG.
+           PERFORM READ-NEXT-CURRENT.
+           PERFORM READ-NEXT-MASTER.
+
+           PERFORM UNTIL EOF-FLAG = "Y" AND MASTER-EOF-FLAG = "Y"
+               EVALUATE TRUE
+                   WHEN EOF-FLAG = "Y"
+                       PERFORM LOG-REMOVED-STUDENT
+                       PERFORM READ-NEXT-MASTER
+                   WHEN MASTER-EOF-FLAG = "Y"
+                       PERFORM LOG-NEW-STUDENT
+                       PERFORM READ-NEXT-CURRENT
+                   WHEN SORT-STUDENT-NUMBER < MASTER-STUDENT-NUMBER
+                       PERFORM LOG-NEW-STUDENT
+                       PERFORM READ-NEXT-CURRENT
+                   WHEN SORT-STUDENT-NUMBER > MASTER-STUDENT-NUMBER
+                       PERFORM LOG-REMOVED-STUDENT
+                       PERFORM READ-NEXT-MASTER
+                   WHEN OTHER
+                       IF SORT-GRADE NOT = MASTER-GRADE
+                           PERFORM LOG-CHANGED-GRADE
+                       END-IF
+                       PERFORM READ-NEXT-CURRENT
+                       PERFORM READ-NEXT-MASTER
+               END-EVALUATE
+           END-PERFORM.
+
+       READ-NEXT-CURRENT.
+           IF EOF-FLAG NOT = "Y"
+               RETURN SORT-WORK-FILE
+                   AT END MOVE "Y" TO EOF-FLAG
+               END-RETURN
+           END-IF.
+
+       READ-NEXT-MASTER.
+           IF MASTER-EOF-FLAG NOT = "Y"
+               READ MASTER-FILE
+                   AT END MOVE "Y" TO MASTER-EOF-FLAG
+               END-READ
+           END-IF.
+
+       LOG-NEW-STUDENT.
+           ADD 1 TO NEW-STUDENT-COUNT.
+           STRING "NEW:     " DELIMITED BY SIZE
+               SORT-STUDENT-NUMBER DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               SORT-FIRST-NAME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               SORT-LAST-NAME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               SORT-COURSE DELIMITED BY SIZE
+               " GRADE " DELIMITED BY SIZE
+               SORT-GRADE DELIMITED BY SIZE
+               INTO CHANGE-LINE.
+           PERFORM WRITE-CHANGE-LINE.
+           DISPLAY "NEW:     " SORT-STUDENT-NUMBER " "
+               SORT-FIRST-NAME " " SORT-LAST-NAME.
+
+       LOG-REMOVED-STUDENT.
+           ADD 1 TO REMOVED-STUDENT-COUNT.
+           STRING "REMOVED: " DELIMITED BY SIZE
+               MASTER-STUDENT-NUMBER DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               MASTER-FIRST-NAME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               MASTER-LAST-NAME DELIMITED BY SIZE
+               INTO CHANGE-LINE.
+           PERFORM WRITE-CHANGE-LINE.
+           DISPLAY "REMOVED: " MASTER-STUDENT-NUMBER " "
+               MASTER-FIRST-NAME " " MASTER-LAST-NAME.
+
+       LOG-CHANGED-GRADE.
+           ADD 1 TO CHANGED-GRADE-COUNT.
+           STRING "GRADE CHANGED: " DELIMITED BY SIZE
+               SORT-STUDENT-NUMBER DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               SORT-LAST-NAME DELIMITED BY SIZE
+               " FROM " DELIMITED BY SIZE
+               MASTER-GRADE DELIMITED BY SIZE
+               " TO " DELIMITED BY SIZE
+               SORT-GRADE DELIMITED BY SIZE
+               INTO CHANGE-LINE.
+           PERFORM WRITE-CHANGE-LINE.
+           DISPLAY "GRADE CHANGED: " SORT-STUDENT-NUMBER " "
+               SORT-LAST-NAME " FROM " MASTER-GRADE
+               " TO " SORT-GRADE.
+
+       REWRITE-MASTER-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-STUDENT-NUMBER
+               INPUT PROCEDURE IS BUILD-CHANGE-SORT-RECORDS
+               OUTPUT PROCEDURE IS WRITE-MASTER-FILE.
+
+       WRITE-MASTER-FILE.
+           OPEN OUTPUT MASTER-FILE.
+           MOVE "N" TO EOF-FLAG.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               RETURN SORT-WORK-FILE
+                   AT END MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       MOVE SPACES TO MASTER-RECORD
+                       MOVE SORT-STUDENT-NUMBER
+                           TO MASTER-STUDENT-NUMBER
+                       MOVE SORT-FIRST-NAME TO MASTER-FIRST-NAME
+                       MOVE SORT-LAST-NAME TO MASTER-LAST-NAME
+                       MOVE SORT-COURSE TO MASTER-COURSE
+                       MOVE SORT-GRADE TO MASTER-GRADE
+                       WRITE MASTER-RECORD
+           END-PERFORM.
+           CLOSE MASTER-FILE.
+
+       OPEN-REPORT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+       WRITE-REPORT-LINE.
+           MOVE REPORT-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-LINE.
+
+       CLOSE-REPORT-FILE.
+           CLOSE REPORT-FILE.
+
+       OPEN-EXCEPTION-FILE.
+           MOVE 0 TO TOTAL-EXCEPTIONS.
+           OPEN OUTPUT EXCEPTION-FILE.
+
+       WRITE-EXCEPTION-LINE.
+           MOVE EXCEPTION-LINE TO EXCEPTION-RECORD.
+           WRITE EXCEPTION-RECORD.
+           MOVE SPACES TO EXCEPTION-LINE.
+           ADD 1 TO TOTAL-EXCEPTIONS.
+
+       CLOSE-EXCEPTION-FILE.
+           CLOSE EXCEPTION-FILE.
+           IF TOTAL-EXCEPTIONS > 0
+               DISPLAY TOTAL-EXCEPTIONS
+                   " invalid record(s) logged to exceptions.txt"
+           END-IF.
+
+       GENERATE-CSV-EXPORT.
+           OPEN OUTPUT CSV-FILE.
+           PERFORM OPEN-EXCEPTION-FILE.
+           MOVE "STUDENT_NUMBER,FIRST_NAME,LAST_NAME,COURSE,GRADE"
+               TO CSV-LINE.
+           PERFORM WRITE-CSV-LINE.
+
+           OPEN INPUT STUDENT-FILE.
+           MOVE "N" TO EOF-FLAG.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ STUDENT-FILE
+                   AT END MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       PERFORM VALIDATE-STUDENT-RECORD
+                       IF RECORD-IS-VALID
+                           STRING STUDENT-NUMBER OF STUDENT-RECORD
+                                   DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               FUNCTION TRIM(FIRST-NAME OF
+                                   STUDENT-RECORD) DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               FUNCTION TRIM(LAST-NAME OF
+                                   STUDENT-RECORD) DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               FUNCTION TRIM(COURSE OF
+                                   STUDENT-RECORD) DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               GRADE OF STUDENT-RECORD
+                                   DELIMITED BY SIZE
+                               INTO CSV-LINE
+                           PERFORM WRITE-CSV-LINE
+                       END-IF
+           END-PERFORM.
+           CLOSE STUDENT-FILE.
+           PERFORM CLOSE-EXCEPTION-FILE.
+           CLOSE CSV-FILE.
+           DISPLAY "CSV export completed. Results saved to "
+               "grade_export.csv".
+
+       WRITE-CSV-LINE.
+           MOVE CSV-LINE TO CSV-RECORD.
+           WRITE CSV-RECORD.
+           MOVE SPACES TO CSV-LINE.
+
+       OPEN-HISTORY-FILE.
+           OPEN EXTEND HISTORY-FILE.
+           IF HISTORY-FILE-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+
+       APPEND-SUMMARY-HISTORY.
+           MOVE SPACES TO HISTORY-LINE.
+           MOVE AVERAGE-GRADE TO AVERAGE-GRADE-DISPLAY.
+           STRING RUN-DATE DELIMITED BY SIZE
+               " ALL        " DELIMITED BY SIZE
+               TOTAL-STUDENTS DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               AVERAGE-GRADE-DISPLAY DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               HIGHEST-GRADE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               LOWEST-GRADE DELIMITED BY SIZE
+               INTO HISTORY-LINE.
+           PERFORM OPEN-HISTORY-FILE.
+           MOVE HISTORY-LINE TO HISTORY-RECORD.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+
+       APPEND-COURSE-HISTORY.
+           MOVE SPACES TO HISTORY-LINE.
+           MOVE CRS-AVERAGE-GRADE TO CRS-AVERAGE-GRADE-DISPLAY.
+           STRING RUN-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               COURSE-BREAK-KEY DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               CRS-TOTAL-STUDENTS DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               CRS-AVERAGE-GRADE-DISPLAY DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               CRS-HIGHEST-GRADE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               CRS-LOWEST-GRADE DELIMITED BY SIZE
+               INTO HISTORY-LINE.
+           PERFORM OPEN-HISTORY-FILE.
+           MOVE HISTORY-LINE TO HISTORY-RECORD.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+
+       APPEND-GRAND-HISTORY.
+           MOVE SPACES TO HISTORY-LINE.
+           MOVE GRAND-AVERAGE-GRADE TO GRAND-AVERAGE-GRADE-DISPLAY.
+           STRING RUN-DATE DELIMITED BY SIZE
+               " ALL        " DELIMITED BY SIZE
+               GRAND-TOTAL-STUDENTS DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               GRAND-AVERAGE-GRADE-DISPLAY DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               GRAND-HIGHEST-GRADE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               GRAND-LOWEST-GRADE DELIMITED BY SIZE
+               INTO HISTORY-LINE.
+           PERFORM OPEN-HISTORY-FILE.
+           MOVE HISTORY-LINE TO HISTORY-RECORD.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+
+       VALIDATE-STUDENT-RECORD.
+           SET RECORD-IS-VALID TO TRUE.
+           IF FIRST-NAME OF STUDENT-RECORD = SPACES
+               SET RECORD-IS-INVALID TO TRUE
+               STRING STUDENT-NUMBER OF STUDENT-RECORD
+                       DELIMITED BY SIZE
+                   " - FIRST NAME IS BLANK" DELIMITED BY SIZE
+                   INTO EXCEPTION-LINE
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+           IF LAST-NAME OF STUDENT-RECORD = SPACES
+               SET RECORD-IS-INVALID TO TRUE
+               STRING STUDENT-NUMBER OF STUDENT-RECORD
+                       DELIMITED BY SIZE
+                   " - LAST NAME IS BLANK" DELIMITED BY SIZE
+                   INTO EXCEPTION-LINE
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+           IF GRADE OF STUDENT-RECORD IS NOT NUMERIC
+               SET RECORD-IS-INVALID TO TRUE
+               STRING STUDENT-NUMBER OF STUDENT-RECORD
+                       DELIMITED BY SIZE
+                   " - GRADE IS NOT NUMERIC" DELIMITED BY SIZE
+                   INTO EXCEPTION-LINE
+               PERFORM WRITE-EXCEPTION-LINE
+           ELSE
+               IF GRADE OF STUDENT-RECORD < GRADE-LOW-LIMIT
+                   OR GRADE OF STUDENT-RECORD > GRADE-HIGH-LIMIT
+                   SET RECORD-IS-INVALID TO TRUE
+                   STRING STUDENT-NUMBER OF STUDENT-RECORD
+                           DELIMITED BY SIZE
+                       " - GRADE OUT OF RANGE" DELIMITED BY SIZE
+                       INTO EXCEPTION-LINE
+                   PERFORM WRITE-EXCEPTION-LINE
+               END-IF
+           END-IF.
+
        GENERATE-DETAILED-REPORT.
+           PERFORM OPEN-REPORT-FILE.
+           PERFORM OPEN-EXCEPTION-FILE.
            OPEN INPUT STUDENT-FILE.
            MOVE "N" TO EOF-FLAG.
            DISPLAY "----------------------------------------".
@@ -134,54 +829,453 @@
            DISPLAY "----------------------------------------".
            DISPLAY "FIRST NAME      LAST NAME       GRADE".
            DISPLAY "----------------------------------------".
+
+           MOVE "DETAILED STUDENT REPORT" TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           STRING "FIRST NAME" DELIMITED BY SIZE
+               "      LAST NAME       GRADE" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+
            PERFORM UNTIL EOF-FLAG = "Y"
                READ STUDENT-FILE
                    AT END MOVE "Y" TO EOF-FLAG
                    NOT AT END
-                       DISPLAY FIRST-NAME "  " LAST-NAME "  " GRADE
-                       ADD 1 TO TOTAL-STUDENTS
-                       ADD GRADE TO TOTAL-GRADE
-                       IF GRADE > HIGHEST-GRADE
-                           MOVE GRADE TO HIGHEST-GRADE
-                       END-IF
-                       IF GRADE < LOWEST-GRADE
-                           MOVE GRADE TO LOWEST-GRADE
+                       PERFORM VALIDATE-STUDENT-RECORD
+                       IF RECORD-IS-VALID
+                           DISPLAY FIRST-NAME "  " LAST-NAME "  " GRADE
+                           STRING FIRST-NAME OF STUDENT-RECORD
+                                   DELIMITED BY SIZE
+                               "  " DELIMITED BY SIZE
+                               LAST-NAME OF STUDENT-RECORD
+                                   DELIMITED BY SIZE
+                               "  " DELIMITED BY SIZE
+                               GRADE OF STUDENT-RECORD
+                                   DELIMITED BY SIZE
+                               INTO REPORT-LINE
+                           PERFORM WRITE-REPORT-LINE
+                           ADD 1 TO TOTAL-STUDENTS
+                           ADD GRADE TO TOTAL-GRADE
+                           IF GRADE > HIGHEST-GRADE
+                               MOVE GRADE TO HIGHEST-GRADE
+                           END-IF
+                           IF GRADE < LOWEST-GRADE
+                               MOVE GRADE TO LOWEST-GRADE
+                           END-IF
                        END-IF
            END-PERFORM.
            CLOSE STUDENT-FILE.
+           PERFORM CLOSE-EXCEPTION-FILE.
 
            COMPUTE AVERAGE-GRADE = TOTAL-GRADE / TOTAL-STUDENTS.
+           MOVE AVERAGE-GRADE TO AVERAGE-GRADE-DISPLAY.
            DISPLAY "----------------------------------------".
            DISPLAY "TOTAL STUDENTS: " TOTAL-STUDENTS.
-           DISPLAY "AVERAGE GRADE:  " AVERAGE-GRADE.
+           DISPLAY "AVERAGE GRADE:  " AVERAGE-GRADE-DISPLAY.
            DISPLAY "HIGHEST GRADE:  " HIGHEST-GRADE.
            DISPLAY "LOWEST GRADE:   " LOWEST-GRADE.
            DISPLAY "----------------------------------------".
 
+           STRING "TOTAL STUDENTS: " DELIMITED BY SIZE
+               TOTAL-STUDENTS DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           STRING "AVERAGE GRADE:  " DELIMITED BY SIZE
+               AVERAGE-GRADE-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           STRING "HIGHEST GRADE:  " DELIMITED BY SIZE
+               HIGHEST-GRADE DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           STRING "LOWEST GRADE:   " DELIMITED BY SIZE
+               LOWEST-GRADE DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           PERFORM CLOSE-REPORT-FILE.
+
        GENERATE-SUMMARY-REPORT.
+           PERFORM OPEN-REPORT-FILE.
+           PERFORM OPEN-EXCEPTION-FILE.
            OPEN INPUT STUDENT-FILE.
            MOVE "N" TO EOF-FLAG.
            PERFORM UNTIL EOF-FLAG = "Y"
                READ STUDENT-FILE
                    AT END MOVE "Y" TO EOF-FLAG
                    NOT AT END
-                       ADD 1 TO TOTAL-STUDENTS
-                       ADD GRADE TO TOTAL-GRADE
-                       IF GRADE > HIGHEST-GRADE
-                           MOVE GRADE TO HIGHEST-GRADE
-                       END-IF
-                       IF GRADE < LOWEST-GRADE
-                           MOVE GRADE TO LOWEST-GRADE
+                       PERFORM VALIDATE-STUDENT-RECORD
+                       IF RECORD-IS-VALID
+                           ADD 1 TO TOTAL-STUDENTS
+                           ADD GRADE TO TOTAL-GRADE
+                           IF GRADE > HIGHEST-GRADE
+                               MOVE GRADE TO HIGHEST-GRADE
+                           END-IF
+                           IF GRADE < LOWEST-GRADE
+                               MOVE GRADE TO LOWEST-GRADE
+                           END-IF
                        END-IF
            END-PERFORM.
            CLOSE STUDENT-FILE.
+           PERFORM CLOSE-EXCEPTION-FILE.
 
            COMPUTE AVERAGE-GRADE = TOTAL-GRADE / TOTAL-STUDENTS.
+           MOVE AVERAGE-GRADE TO AVERAGE-GRADE-DISPLAY.
            DISPLAY "----------------------------------------".
            DISPLAY "       SUMMARY STUDENT REPORT           ".
            DISPLAY "----------------------------------------".
            DISPLAY "TOTAL STUDENTS: " TOTAL-STUDENTS.
-           DISPLAY "AVERAGE GRADE:  " AVERAGE-GRADE.
+           DISPLAY "AVERAGE GRADE:  " AVERAGE-GRADE-DISPLAY.
            DISPLAY "HIGHEST GRADE:  " HIGHEST-GRADE.
            DISPLAY "LOWEST GRADE:   " LOWEST-GRADE.
-           DISPLAY "----------------------------------------".
\ No newline at end of file
+           DISPLAY "----------------------------------------".
+
+           MOVE "SUMMARY STUDENT REPORT" TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           STRING "TOTAL STUDENTS: " DELIMITED BY SIZE
+               TOTAL-STUDENTS DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           STRING "AVERAGE GRADE:  " DELIMITED BY SIZE
+               AVERAGE-GRADE-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           STRING "HIGHEST GRADE:  " DELIMITED BY SIZE
+               HIGHEST-GRADE DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           STRING "LOWEST GRADE:   " DELIMITED BY SIZE
+               LOWEST-GRADE DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           PERFORM CLOSE-REPORT-FILE.
+           PERFORM APPEND-SUMMARY-HISTORY.
+
+       GENERATE-COURSE-REPORT.
+           PERFORM OPEN-REPORT-FILE.
+           PERFORM OPEN-EXCEPTION-FILE.
+           MOVE SPACES TO COURSE-BREAK-KEY.
+           MOVE 0 TO GRAND-TOTAL-STUDENTS GRAND-TOTAL-GRADE
+               GRAND-HIGHEST-GRADE.
+           MOVE 99 TO GRAND-LOWEST-GRADE.
+
+           MOVE "PER-COURSE BREAKDOWN REPORT" TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY "----------------------------------------".
+           DISPLAY "   PER-COURSE BREAKDOWN REPORT           ".
+           DISPLAY "----------------------------------------".
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-KEY
+               ON ASCENDING KEY SORT-TIEBREAK
+               INPUT PROCEDURE IS BUILD-COURSE-SORT-RECORDS
+               OUTPUT PROCEDURE IS WRITE-COURSE-REPORT.
+
+           IF COURSE-BREAK-KEY NOT = SPACES
+               PERFORM WRITE-COURSE-SUBTOTAL
+           END-IF.
+
+           MOVE "----------------------------------------"
+               TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY "----------------------------------------".
+           IF GRAND-TOTAL-STUDENTS > 0
+               COMPUTE GRAND-AVERAGE-GRADE =
+                   GRAND-TOTAL-GRADE / GRAND-TOTAL-STUDENTS
+           END-IF.
+           MOVE GRAND-AVERAGE-GRADE TO GRAND-AVERAGE-GRADE-DISPLAY.
+           STRING "GRAND TOTAL STUDENTS: " DELIMITED BY SIZE
+               GRAND-TOTAL-STUDENTS DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY "GRAND TOTAL STUDENTS: " GRAND-TOTAL-STUDENTS.
+           STRING "GRAND AVERAGE GRADE:  " DELIMITED BY SIZE
+               GRAND-AVERAGE-GRADE-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY "GRAND AVERAGE GRADE:  " GRAND-AVERAGE-GRADE-DISPLAY.
+           STRING "GRAND HIGHEST GRADE:  " DELIMITED BY SIZE
+               GRAND-HIGHEST-GRADE DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY "GRAND HIGHEST GRADE:  " GRAND-HIGHEST-GRADE.
+           STRING "GRAND LOWEST GRADE:   " DELIMITED BY SIZE
+               GRAND-LOWEST-GRADE DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY "GRAND LOWEST GRADE:   " GRAND-LOWEST-GRADE.
+           PERFORM APPEND-GRAND-HISTORY.
+
+           PERFORM CLOSE-EXCEPTION-FILE.
+           PERFORM CLOSE-REPORT-FILE.
+
+       BUILD-COURSE-SORT-RECORDS.
+           OPEN INPUT STUDENT-FILE.
+           MOVE "N" TO EOF-FLAG.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ STUDENT-FILE
+                   AT END MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       PERFORM VALIDATE-STUDENT-RECORD
+                       IF RECORD-IS-VALID
+                           MOVE COURSE OF STUDENT-RECORD TO SORT-KEY
+                           MOVE LAST-NAME OF STUDENT-RECORD
+                               TO SORT-TIEBREAK
+                           MOVE STUDENT-NUMBER OF STUDENT-RECORD
+                               TO SORT-STUDENT-NUMBER
+                           MOVE FIRST-NAME OF STUDENT-RECORD
+                               TO SORT-FIRST-NAME
+                           MOVE LAST-NAME OF STUDENT-RECORD
+                               TO SORT-LAST-NAME
+                           MOVE COURSE OF STUDENT-RECORD TO SORT-COURSE
+                           MOVE GRADE OF STUDENT-RECORD TO SORT-GRADE
+                           RELEASE SORT-WORK-RECORD
+                       END-IF
+           END-PERFORM.
+           CLOSE STUDENT-FILE.
+
+       WRITE-COURSE-REPORT.
+           MOVE "N" TO EOF-FLAG.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               RETURN SORT-WORK-FILE
+                   AT END MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       IF SORT-COURSE NOT = COURSE-BREAK-KEY
+                           IF COURSE-BREAK-KEY NOT = SPACES
+                               PERFORM WRITE-COURSE-SUBTOTAL
+                           END-IF
+                           MOVE SORT-COURSE TO COURSE-BREAK-KEY
+                           MOVE 0 TO CRS-TOTAL-STUDENTS
+                               CRS-TOTAL-GRADE CRS-HIGHEST-GRADE
+                           MOVE 99 TO CRS-LOWEST-GRADE
+                           STRING "COURSE: " DELIMITED BY SIZE
+                               SORT-COURSE DELIMITED BY SIZE
+                               INTO REPORT-LINE
+                           PERFORM WRITE-REPORT-LINE
+                           DISPLAY "COURSE: " SORT-COURSE
+                       END-IF
+                       STRING SORT-FIRST-NAME DELIMITED BY SIZE
+                           "  " DELIMITED BY SIZE
+                           SORT-LAST-NAME DELIMITED BY SIZE
+                           "  " DELIMITED BY SIZE
+                           SORT-GRADE DELIMITED BY SIZE
+                           INTO REPORT-LINE
+                       PERFORM WRITE-REPORT-LINE
+                       DISPLAY "  " SORT-FIRST-NAME "  "
+                           SORT-LAST-NAME "  " SORT-GRADE
+                       ADD 1 TO CRS-TOTAL-STUDENTS
+                       ADD 1 TO GRAND-TOTAL-STUDENTS
+                       ADD SORT-GRADE TO CRS-TOTAL-GRADE
+                       ADD SORT-GRADE TO GRAND-TOTAL-GRADE
+                       IF SORT-GRADE > CRS-HIGHEST-GRADE
+                           MOVE SORT-GRADE TO CRS-HIGHEST-GRADE
+                       END-IF
+                       IF SORT-GRADE < CRS-LOWEST-GRADE
+                           MOVE SORT-GRADE TO CRS-LOWEST-GRADE
+                       END-IF
+                       IF SORT-GRADE > GRAND-HIGHEST-GRADE
+                           MOVE SORT-GRADE TO GRAND-HIGHEST-GRADE
+                       END-IF
+                       IF SORT-GRADE < GRAND-LOWEST-GRADE
+                           MOVE SORT-GRADE TO GRAND-LOWEST-GRADE
+                       END-IF
+           END-PERFORM.
+
+       WRITE-COURSE-SUBTOTAL.
+           COMPUTE CRS-AVERAGE-GRADE =
+               CRS-TOTAL-GRADE / CRS-TOTAL-STUDENTS.
+           MOVE CRS-AVERAGE-GRADE TO CRS-AVERAGE-GRADE-DISPLAY.
+           STRING "  SUBTOTAL STUDENTS: " DELIMITED BY SIZE
+               CRS-TOTAL-STUDENTS DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY "  SUBTOTAL STUDENTS: " CRS-TOTAL-STUDENTS.
+           STRING "  SUBTOTAL AVERAGE:  " DELIMITED BY SIZE
+               CRS-AVERAGE-GRADE-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY "  SUBTOTAL AVERAGE:  " CRS-AVERAGE-GRADE-DISPLAY.
+           STRING "  SUBTOTAL HIGHEST:  " DELIMITED BY SIZE
+               CRS-HIGHEST-GRADE DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY "  SUBTOTAL HIGHEST:  " CRS-HIGHEST-GRADE.
+           STRING "  SUBTOTAL LOWEST:   " DELIMITED BY SIZE
+               CRS-LOWEST-GRADE DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY "  SUBTOTAL LOWEST:   " CRS-LOWEST-GRADE.
+           PERFORM APPEND-COURSE-HISTORY.
+
+       GENERATE-DISTRIBUTION-REPORT.
+           PERFORM OPEN-REPORT-FILE.
+           PERFORM OPEN-EXCEPTION-FILE.
+           MOVE 0 TO TOTAL-STUDENTS BAND-90-99 BAND-80-89
+               BAND-70-79 BAND-60-69 BAND-BELOW-60
+               PASS-COUNT FAIL-COUNT.
+
+           DISPLAY "----------------------------------------".
+           DISPLAY "     GRADE DISTRIBUTION REPORT           ".
+           DISPLAY "----------------------------------------".
+           DISPLAY "DISTINCTION ROLL (GRADE >= "
+               DISTINCTION-CUTOFF ")".
+           MOVE "GRADE DISTRIBUTION REPORT" TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           STRING "DISTINCTION ROLL (GRADE >= " DELIMITED BY SIZE
+               DISTINCTION-CUTOFF DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+
+           OPEN INPUT STUDENT-FILE.
+           MOVE "N" TO EOF-FLAG.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ STUDENT-FILE
+                   AT END MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       PERFORM VALIDATE-STUDENT-RECORD
+                       IF RECORD-IS-VALID
+                           ADD 1 TO TOTAL-STUDENTS
+                           PERFORM TALLY-GRADE-BAND
+                       END-IF
+           END-PERFORM.
+           CLOSE STUDENT-FILE.
+           PERFORM CLOSE-EXCEPTION-FILE.
+
+           MOVE "----------------------------------------"
+               TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY "----------------------------------------".
+
+           PERFORM WRITE-BAND-LINE-90-99.
+           PERFORM WRITE-BAND-LINE-80-89.
+           PERFORM WRITE-BAND-LINE-70-79.
+           PERFORM WRITE-BAND-LINE-60-69.
+           PERFORM WRITE-BAND-LINE-BELOW-60.
+
+           STRING "PASS (>= " DELIMITED BY SIZE
+               PASS-CUTOFF DELIMITED BY SIZE
+               "): " DELIMITED BY SIZE
+               PASS-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY "PASS (>= " PASS-CUTOFF "): " PASS-COUNT.
+           STRING "FAIL (< " DELIMITED BY SIZE
+               PASS-CUTOFF DELIMITED BY SIZE
+               "):  " DELIMITED BY SIZE
+               FAIL-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY "FAIL (< " PASS-CUTOFF "):  " FAIL-COUNT.
+           PERFORM CLOSE-REPORT-FILE.
+
+       TALLY-GRADE-BAND.
+           EVALUATE TRUE
+               WHEN GRADE OF STUDENT-RECORD >= 90
+                   ADD 1 TO BAND-90-99
+               WHEN GRADE OF STUDENT-RECORD >= 80
+                   ADD 1 TO BAND-80-89
+               WHEN GRADE OF STUDENT-RECORD >= 70
+                   ADD 1 TO BAND-70-79
+               WHEN GRADE OF STUDENT-RECORD >= 60
+                   ADD 1 TO BAND-60-69
+               WHEN OTHER
+                   ADD 1 TO BAND-BELOW-60
+           END-EVALUATE.
+           IF GRADE OF STUDENT-RECORD >= PASS-CUTOFF
+               ADD 1 TO PASS-COUNT
+           ELSE
+               ADD 1 TO FAIL-COUNT
+           END-IF.
+           IF GRADE OF STUDENT-RECORD >= DISTINCTION-CUTOFF
+               PERFORM WRITE-DISTINCTION-LINE
+           END-IF.
+
+       WRITE-DISTINCTION-LINE.
+           STRING FIRST-NAME OF STUDENT-RECORD DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               LAST-NAME OF STUDENT-RECORD DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               GRADE OF STUDENT-RECORD DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY "  " FIRST-NAME "  " LAST-NAME "  " GRADE.
+
+       WRITE-BAND-LINE-90-99.
+           IF TOTAL-STUDENTS > 0
+               COMPUTE BAND-PERCENT =
+                   BAND-90-99 * 100 / TOTAL-STUDENTS
+           ELSE
+               MOVE 0 TO BAND-PERCENT
+           END-IF.
+           STRING "90-99: " DELIMITED BY SIZE
+               BAND-90-99 DELIMITED BY SIZE
+               " (" DELIMITED BY SIZE
+               BAND-PERCENT DELIMITED BY SIZE
+               "%)" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY "90-99: " BAND-90-99 " (" BAND-PERCENT "%)".
+
+       WRITE-BAND-LINE-80-89.
+           IF TOTAL-STUDENTS > 0
+               COMPUTE BAND-PERCENT =
+                   BAND-80-89 * 100 / TOTAL-STUDENTS
+           ELSE
+               MOVE 0 TO BAND-PERCENT
+           END-IF.
+           STRING "80-89: " DELIMITED BY SIZE
+               BAND-80-89 DELIMITED BY SIZE
+               " (" DELIMITED BY SIZE
+               BAND-PERCENT DELIMITED BY SIZE
+               "%)" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY "80-89: " BAND-80-89 " (" BAND-PERCENT "%)".
+
+       WRITE-BAND-LINE-70-79.
+           IF TOTAL-STUDENTS > 0
+               COMPUTE BAND-PERCENT =
+                   BAND-70-79 * 100 / TOTAL-STUDENTS
+           ELSE
+               MOVE 0 TO BAND-PERCENT
+           END-IF.
+           STRING "70-79: " DELIMITED BY SIZE
+               BAND-70-79 DELIMITED BY SIZE
+               " (" DELIMITED BY SIZE
+               BAND-PERCENT DELIMITED BY SIZE
+               "%)" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY "70-79: " BAND-70-79 " (" BAND-PERCENT "%)".
+
+       WRITE-BAND-LINE-60-69.
+           IF TOTAL-STUDENTS > 0
+               COMPUTE BAND-PERCENT =
+                   BAND-60-69 * 100 / TOTAL-STUDENTS
+           ELSE
+               MOVE 0 TO BAND-PERCENT
+           END-IF.
+           STRING "60-69: " DELIMITED BY SIZE
+               BAND-60-69 DELIMITED BY SIZE
+               " (" DELIMITED BY SIZE
+               BAND-PERCENT DELIMITED BY SIZE
+               "%)" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY "60-69: " BAND-60-69 " (" BAND-PERCENT "%)".
+
+       WRITE-BAND-LINE-BELOW-60.
+           IF TOTAL-STUDENTS > 0
+               COMPUTE BAND-PERCENT =
+                   BAND-BELOW-60 * 100 / TOTAL-STUDENTS
+           ELSE
+               MOVE 0 TO BAND-PERCENT
+           END-IF.
+           STRING "BELOW 60: " DELIMITED BY SIZE
+               BAND-BELOW-60 DELIMITED BY SIZE
+               " (" DELIMITED BY SIZE
+               BAND-PERCENT DELIMITED BY SIZE
+               "%)" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY "BELOW 60: " BAND-BELOW-60 " (" BAND-PERCENT "%)".
